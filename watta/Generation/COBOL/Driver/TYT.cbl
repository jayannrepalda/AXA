@@ -1,70 +1,128 @@
-      *********************** TYT ******************************
-      *                                                             *
-      **** PROGRAM FOR PERFORMING VSAM/QSAM BATCH OPERATIONS                      
-      *                                                               
-      *   MODULE NAME = TYT
-      *
-      *   DESCRIPTIVE NAME = TEST DRIVER PROGRAM FOR BATCH DATASET GENERATED COBOL PROGRAM.      
-      *                                                               
-      *   FUNCTION = THIS MODULE TESTS THE GENERATED VSAM/QSAM BATCH OPERATIONS COBOL PROGRAM  
-      *                                                               
-      *   NOTES =                                                     
-      *     DEPENDENCIES = N/A 
-      *
-      *     RESTRICTIONS = N/A                                        
-      *                                                               
-      *   MODULE TYPE = COBOL PROGRAM                                 
-      *      PROCESSOR   = IBM ENTERPRISE COBOL                           
-      *      MODULE SIZE = SEE LINK EDIT                              
-      *      ATTRIBUTES  = REENTRANT                                  
-      *                                                               
-      *   ENTRY POINT = TYT                                    
-      *      PURPOSE = SEE FUNCTION                                   
-      *      LINKAGE =                                                
-      *         CALL TYU USING PARMS.                      
-      *                                                               
-      *      INPUT   = N/A                                    
-      *                                                               
-      *      OUTPUT  = RESPONSE IN THE PARMS DATA STRUCTURE                    
-      *                                                               
-      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION               
-      *   EXIT-ERROR =                                                
-      *      RETURN CODE = NONE                                       
-      *      ABEND CODES =  NONE                                      
-      *      ERROR-MESSAGES =                                         
-      *                                                               
-      *   EXTERNAL REFERENCES =                                       
-      *      ROUTINES/SERVICES =                                      
-      *      DATA-AREAS        =    NONE                              
-      *      CONTROL-BLOCKS    =                                      
-      *                                                               
-      *   TABLES = NONE                                               
-      *   CHANGE-ACTIVITY = NONE                                      
-      *                                                               
-      *********************** TYT ******************************
-      ***************************************************************
-       Identification Division.
-         Program-ID. TYT.
-       Environment DIVISION.
-        Input-output section.
-         File-control.
-
-       Data Division.
-        File section.
-
-
-      *
-      *
-       Working-Storage Section.
-       COPY U.       
-       77 DO-COPY-DATASET             PICTURE X(8) VALUE 'DUPLICAT'.
-
-       Procedure DIVISION.
-
-      * Test the COBOL program
-
-           MOVE DO-COPY-DATASET TO ACTION.
-           CALL 'TYU' USING PARMS.
-           goback.
-
-       End program TYT.
+      *********************** TYT ******************************
+      *                                                             *
+      **** PROGRAM FOR PERFORMING VSAM/QSAM BATCH OPERATIONS
+      *
+      *   MODULE NAME = TYT
+      *
+      *   DESCRIPTIVE NAME = TEST DRIVER PROGRAM FOR BATCH DATASET GENERATED COBOL PROGRAM.
+      *
+      *   FUNCTION = THIS MODULE TESTS THE GENERATED VSAM/QSAM BATCH OPERATIONS COBOL PROGRAM
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   MODULE TYPE = COBOL PROGRAM
+      *      PROCESSOR   = IBM ENTERPRISE COBOL
+      *      MODULE SIZE = SEE LINK EDIT
+      *      ATTRIBUTES  = REENTRANT
+      *
+      *   ENTRY POINT = TYT
+      *      PURPOSE = SEE FUNCTION
+      *      LINKAGE =
+      *         CALL TYU USING PARMS.
+      *
+      *      INPUT   = DDCTL - SEQUENTIAL CONTROL FILE OF ACTIONS TO DRIVE
+      *
+      *      OUTPUT  = RESPONSE IN THE PARMS DATA STRUCTURE
+      *
+      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION
+      *   EXIT-ERROR =
+      *      RETURN CODE = NONE
+      *      ABEND CODES =  NONE
+      *      ERROR-MESSAGES =
+      *
+      *   EXTERNAL REFERENCES =
+      *      ROUTINES/SERVICES =
+      *      DATA-AREAS        =    NONE
+      *      CONTROL-BLOCKS    =
+      *
+      *   TABLES = NONE
+      *   CHANGE-ACTIVITY =
+      *      2026-08-08  DRIVE A LIST OF ACTIONS FROM A DDCTL CONTROL
+      *                  FILE INSTEAD OF ONE HARDCODED DUPLICAT CALL.
+      *      2026-08-09  CHECK DDCTL FILE STATUS ON EACH READ SO A
+      *                  GENUINE I/O ERROR STOPS THE LOOP INSTEAD OF
+      *                  BEING TREATED AS A CLEAN END OF FILE.
+      *
+      *********************** TYT ******************************
+      ***************************************************************
+       Identification Division.
+         Program-ID. TYT.
+       Environment DIVISION.
+        Input-output section.
+         File-control.
+             SELECT CONTROL-FILE ASSIGN TO DDCTL
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-CTL-STATUS.
+
+       Data Division.
+        File section.
+        FD  CONTROL-FILE
+            RECORDING MODE IS F.
+        COPY UCTL.
+
+      *
+      *
+       Working-Storage Section.
+       COPY U.
+       77 WS-EOF-SWITCH             PICTURE X(1) VALUE 'N'.
+           88 END-OF-CONTROL-FILE       VALUE 'Y'.
+       77 WS-CTL-STATUS             PICTURE X(2) VALUE SPACES.
+
+       Procedure DIVISION.
+
+      * Drive one CALL to TYU per ACTION record read from the control file
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-CONTROL-RECORD
+               UNTIL END-OF-CONTROL-FILE.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM 2100-READ-CONTROL-FILE.
+
+       2000-PROCESS-CONTROL-RECORD.
+           MOVE CTL-ACTION TO ACTION.
+           MOVE CTL-SOURCE-DSNAME TO PARMS-SOURCE-DSNAME.
+           MOVE CTL-TARGET-DSNAME TO PARMS-TARGET-DSNAME.
+           MOVE CTL-RESTART-SWITCH TO PARMS-RESTART-SWITCH.
+           MOVE CTL-RETENTION-COUNT TO PARMS-RETENTION-COUNT.
+           MOVE CTL-RETENTION-DATE TO PARMS-RETENTION-DATE.
+           MOVE CTL-SOURCE-GENERATION TO PARMS-SOURCE-GENERATION.
+           MOVE CTL-TARGET-GENERATION TO PARMS-TARGET-GENERATION.
+           MOVE CTL-DRYRUN-SWITCH TO PARMS-DRYRUN-SWITCH.
+           MOVE CTL-LOW-KEY TO PARMS-LOW-KEY.
+           MOVE CTL-HIGH-KEY TO PARMS-HIGH-KEY.
+           CALL 'TYU' USING PARMS.
+           PERFORM 2200-DISPLAY-COMPLETION-MESSAGE.
+           PERFORM 2100-READ-CONTROL-FILE.
+
+       2200-DISPLAY-COMPLETION-MESSAGE.
+           DISPLAY 'TYT - ACTION ' ACTION
+               ' DATASET ' PARMS-TARGET-DSNAME
+               ' RECORDS ' PARMS-RECORDS-PROCESSED
+               ' RC ' PARMS-RETURN-CODE
+               ' ' PARMS-MESSAGE.
+           IF PARMS-RC-ERROR
+               DISPLAY 'TYT - *** ACTION DID NOT COMPLETE NORMALLY ***'
+           END-IF.
+
+       2100-READ-CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   SET END-OF-CONTROL-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-CONTROL-FILE AND WS-CTL-STATUS NOT = '00'
+               DISPLAY 'TYT - *** ERROR READING DDCTL - STATUS: '
+                   WS-CTL-STATUS ' ***'
+               SET END-OF-CONTROL-FILE TO TRUE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE CONTROL-FILE.
+
+       End program TYT.
