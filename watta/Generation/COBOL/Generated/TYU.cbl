@@ -0,0 +1,1241 @@
+      *********************** TYU ******************************
+      *                                                             *
+      **** GENERATED VSAM/QSAM BATCH OPERATIONS PROGRAM
+      *
+      *   MODULE NAME = TYU
+      *
+      *   DESCRIPTIVE NAME = GENERATED BATCH DATASET ACTION PROGRAM.
+      *
+      *   FUNCTION = PERFORMS THE DATASET ACTION REQUESTED IN THE
+      *      PARMS DATA STRUCTURE (ACTION = DUPLICAT, COMPARE, ETC)
+      *      AGAINST THE SOURCE/TARGET DATASETS NAMED IN PARMS.
+      *      DRIVEN BY TYT, ONE CALL PER ACTION.
+      *
+      *      DUPLICAT - COPIES SOURCE TO TARGET.
+      *      COMPARE  - READS SOURCE AND TARGET KSDS FILES BY
+      *                 ASCENDING KEY AND REPORTS KEY-LEVEL
+      *                 DIFFERENCES (MISSING, EXTRA, CHANGED) TO
+      *                 THE DDCMP PRINT FILE.
+      *      PURGE    - SCRATCHES GDG GENERATIONS OF PARMS-TARGET-
+      *                 DSNAME OLDER THAN PARMS-RETENTION-COUNT
+      *                 GENERATIONS OR PARMS-RETENTION-DATE.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   MODULE TYPE = COBOL PROGRAM
+      *      PROCESSOR   = IBM ENTERPRISE COBOL
+      *      MODULE SIZE = SEE LINK EDIT
+      *      ATTRIBUTES  = REENTRANT
+      *
+      *   ENTRY POINT = TYU
+      *      PURPOSE = SEE FUNCTION
+      *      LINKAGE =
+      *         CALL 'TYU' USING PARMS.
+      *
+      *      INPUT   = PARMS-SOURCE-DSNAME, ACTION
+      *
+      *      OUTPUT  = PARMS-TARGET-DSNAME UPDATED PER ACTION
+      *
+      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION
+      *   EXIT-ERROR =
+      *      RETURN CODE = NONE
+      *      ABEND CODES =  NONE
+      *      ERROR-MESSAGES =
+      *
+      *   EXTERNAL REFERENCES =
+      *      ROUTINES/SERVICES = BPXWDYN (DYNAMIC ALLOCATION OF
+      *                          SOURCE/TARGET DATASETS NAMED IN PARMS)
+      *      DATA-AREAS        =    NONE
+      *      CONTROL-BLOCKS    =
+      *
+      *   TABLES = NONE
+      *   CHANGE-ACTIVITY =
+      *      2026-08-08  INITIAL VERSION - DUPLICAT ACTION ONLY.
+      *      2026-08-08  ADDED COMPARE ACTION FOR VSAM KSDS
+      *                  RECONCILIATION (DDCMP PRINT FILE).
+      *      2026-08-08  ALWAYS POPULATE PARMS-RETURN-CODE,
+      *                  PARMS-RECORDS-PROCESSED AND PARMS-MESSAGE.
+      *      2026-08-08  ADDED DDCKPT CHECKPOINT FILE AND RESTART
+      *                  SUPPORT FOR DUPLICAT SO A LARGE DATASET
+      *                  DUPLICATION CAN RESUME FROM THE LAST
+      *                  COMMITTED KEY RATHER THAN RERUN IN FULL.
+      *      2026-08-08  ADDED PURGE ACTION - SCRATCHES GDG
+      *                  GENERATIONS BEYOND A RETENTION COUNT OR
+      *                  OLDER THAN A RETENTION DATE.
+      *      2026-08-08  APPEND ONE DDAUDIT RECORD PER INVOCATION
+      *                  (TIMESTAMP/ACTION/DSNAMES/RC) FOR A
+      *                  DURABLE RUN HISTORY BEYOND SYSOUT.
+      *      2026-08-08  RESOLVE GDG RELATIVE GENERATIONS SUPPLIED
+      *                  VIA PARMS-SOURCE/TARGET-GENERATION BEFORE
+      *                  DYNAMICALLY ALLOCATING SOURCE/TARGET.
+      *      2026-08-08  ADDED PARMS-DRYRUN-SWITCH - VALIDATES
+      *                  SOURCE EXISTENCE AND TARGET AVAILABILITY
+      *                  AND LOGS WHAT THE ACTION WOULD DO WITHOUT
+      *                  OPENING ANY FILE FOR OUTPUT.
+      *      2026-08-08  HONOR PARMS-LOW-KEY/HIGH-KEY ON DUPLICAT SO
+      *                  A LARGE SOURCE FILE CAN BE COPIED ONE KEY
+      *                  RANGE PER CALL.
+      *      2026-08-08  VALIDATE TARGET CATALOG ATTRIBUTES (RECORD
+      *                  LENGTH, KEY LENGTH/OFFSET, ORGANIZATION)
+      *                  AGAINST SOURCE BEFORE DUPLICAT AND SKIP THE
+      *                  COPY WITH A DISTINCT RETURN CODE WHEN THEY
+      *                  ARE INCOMPATIBLE.
+      *      2026-08-09  FIXED RESTART TO NOT SKIP THE FIRST RECORD
+      *                  AFTER THE CHECKPOINTED KEY. GAVE DRYRUN A
+      *                  REAL TARGET CHECK AND A SEPARATE PURGE PATH
+      *                  THAT DOES NOT REQUIRE A SOURCE DSNAME.
+      *                  CLEARED WS-ALLOC-*-DSNAME/WS-GENERATION-
+      *                  DSNAME BEFORE EACH STRING SO A SHORTER
+      *                  RESOLVED NAME CANNOT LEAVE A PRIOR CALL'S
+      *                  TRAILING BYTES BEHIND. CHECKED THE FREE/
+      *                  DELETE RETURN CODE BEFORE COUNTING A
+      *                  GENERATION AS PURGED. TESTED FILE STATUS
+      *                  AFTER OPENING SOURCE/TARGET/CHECKPOINT/
+      *                  AUDIT SO A FAILED OPEN OR ALLOCATION IS
+      *                  REPORTED INSTEAD OF SILENTLY IGNORED.
+      *                  KEYED THE CHECKPOINT RECORD BY TARGET
+      *                  DSNAME AND KEY-RANGE LOW KEY SO CONCURRENT
+      *                  KEY-RANGE CALLS AGAINST THE SAME TARGET NO
+      *                  LONGER SHARE (AND CLOBBER) ONE CHECKPOINT.
+      *      2026-08-09  DO NOT OPEN THE TARGET OR CHECKPOINT FILE
+      *                  FOR DUPLICAT UNTIL THE SOURCE OPEN HAS
+      *                  SUCCEEDED, SO A BAD SOURCE ALLOCATION CANNOT
+      *                  EMPTY AN EXISTING TARGET CLUSTER. FIXED
+      *                  PURGE-BY-COUNT AND PURGE-BY-DATE TO RE-CHECK
+      *                  THE SAME RELATIVE GENERATION AFTER EACH
+      *                  SUCCESSFUL SCRATCH INSTEAD OF ADVANCING PAST
+      *                  IT, SINCE A SCRATCH SHIFTS EVERY OLDER
+      *                  GENERATION DOWN ONE, AND TO KEEP WALKING
+      *                  PURGE-BY-DATE PAST A GENERATION THAT IS TOO
+      *                  RECENT INSTEAD OF STOPPING THERE. DRYRUN NOW
+      *                  REQUIRES THE TARGET TO BE FOUND FOR COMPARE
+      *                  (NOT JUST RESTART) SINCE COMPARE NEVER
+      *                  CREATES ITS TARGET, AND RUNS THE SAME
+      *                  CATALOG-ATTRIBUTE CHECK DUPLICAT USES SO A
+      *                  DRYRUN CATCHES A SOURCE OF THE WRONG
+      *                  ORGANIZATION. GAVE DDCMP A FILE STATUS AND
+      *                  CHECKED ITS OPEN LIKE EVERY OTHER FILE. ADDED
+      *                  AN AUDIT-DRYRUN-SWITCH SO A VALIDATION-ONLY
+      *                  PASS IS DISTINGUISHABLE FROM A REAL RUN IN
+      *                  THE AUDIT TRAIL. REWROTE THE PURGE-BY-DATE
+      *                  CREATION-DATE SCAN TO USE THE SAME LABEL
+      *                  SEARCH AS THE CATALOG-ATTRIBUTE CHECK INSTEAD
+      *                  OF FIXED REPORT COLUMNS. WIDENED THE CATALOG
+      *                  LISTCAT DSNAME WORK AREA SO A GDG GENERATION
+      *                  QUALIFIER IS NO LONGER TRUNCATED OFF A
+      *                  NEAR-MAXIMUM-LENGTH BASE NAME.
+      *      2026-08-09  FIXED THE CATALOG/LISTCAT LABEL-SCAN TOKEN
+      *                  EXTRACTION TO KEEP THE SECOND UNSTRING
+      *                  SEGMENT INSTEAD OF THE FIRST, WHICH WAS
+      *                  ALWAYS BLANK - THIS HAD BEEN ZEROING OUT
+      *                  KEYLEN/RKP/AVGLRECL FOR THE CATALOG-ATTRIBUTE
+      *                  CHECK AND BLANKING THE CREATION DATE PURGE-
+      *                  BY-DATE COMPARES AGAINST. GAVE DRYRUN AN
+      *                  EXPLICIT UNKNOWN-ACTION CHECK MATCHING THE
+      *                  LIVE ACTION EVALUATE. DUPLICAT NO LONGER
+      *                  CLOSES THE TARGET OR CHECKPOINT FILE UNLESS
+      *                  ITS OPEN ACTUALLY RAN. RESTART NOW USES A
+      *                  KEYED START PAST THE CHECKPOINTED KEY INSTEAD
+      *                  OF RE-READING THE SOURCE FILE FROM THE
+      *                  BEGINNING. STANDALONE SWITCHES AND STATUS
+      *                  FIELDS ARE NOW LEVEL 77, MATCHING TYT.
+      *
+      *********************** TYU ******************************
+      ***************************************************************
+       Identification Division.
+         Program-ID. TYU.
+       Environment DIVISION.
+        Input-output section.
+         File-control.
+             SELECT SOURCE-FILE ASSIGN TO DDSRC
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS SRC-KEY
+                 FILE STATUS IS WS-SOURCE-STATUS.
+
+             SELECT TARGET-FILE ASSIGN TO DDTGT
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS TGT-KEY
+                 FILE STATUS IS WS-TARGET-STATUS.
+
+             SELECT PRINT-FILE ASSIGN TO DDCMP
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-PRINT-STATUS.
+
+             SELECT CHECKPOINT-FILE ASSIGN TO DDCKPT
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CKPT-KEY
+                 FILE STATUS IS WS-CKPT-STATUS.
+
+             SELECT IDCAMS-SYSIN ASSIGN TO DDAMSIN
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-SYSIN-STATUS.
+
+             SELECT IDCAMS-SYSPRINT ASSIGN TO DDAMSPRT
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-SYSPRINT-STATUS.
+
+             SELECT AUDIT-FILE ASSIGN TO DDAUDIT
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-STATUS.
+
+       Data Division.
+        File section.
+        FD  SOURCE-FILE.
+        01  SOURCE-RECORD.
+            05  SRC-KEY                 PIC X(17).
+            05  SRC-DATA                PIC X(300).
+
+        FD  TARGET-FILE.
+        01  TARGET-RECORD.
+            05  TGT-KEY                 PIC X(17).
+            05  TGT-DATA                PIC X(300).
+
+        FD  PRINT-FILE
+            RECORDING MODE IS F.
+        01  PRINT-LINE                  PIC X(132).
+
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD.
+            05  CKPT-KEY.
+                10  CKPT-DSNAME         PIC X(44).
+                10  CKPT-RANGE-LOW-KEY  PIC X(17).
+            05  CKPT-LAST-KEY           PIC X(17).
+
+        FD  IDCAMS-SYSIN
+            RECORDING MODE IS F.
+        01  IDCAMS-SYSIN-RECORD         PIC X(80).
+
+        FD  IDCAMS-SYSPRINT
+            RECORDING MODE IS F.
+        01  IDCAMS-SYSPRINT-RECORD      PIC X(133).
+
+        FD  AUDIT-FILE
+            RECORDING MODE IS F.
+        01  AUDIT-RECORD.
+            05  AUDIT-TIMESTAMP         PIC X(26).
+            05  FILLER                  PIC X(1) VALUE SPACE.
+            05  AUDIT-ACTION            PIC X(8).
+            05  FILLER                  PIC X(1) VALUE SPACE.
+            05  AUDIT-SOURCE-DSNAME     PIC X(44).
+            05  FILLER                  PIC X(1) VALUE SPACE.
+            05  AUDIT-TARGET-DSNAME     PIC X(44).
+            05  FILLER                  PIC X(1) VALUE SPACE.
+            05  AUDIT-RETURN-CODE       PIC 9(4).
+            05  FILLER                  PIC X(1) VALUE SPACE.
+            05  AUDIT-DRYRUN-SWITCH     PIC X(1).
+
+       Working-Storage Section.
+       77  WS-SOURCE-STATUS             PIC X(2) VALUE SPACES.
+       77  WS-TARGET-STATUS             PIC X(2) VALUE SPACES.
+       77  WS-PRINT-STATUS              PIC X(2) VALUE SPACES.
+       01  WS-DYNALLOC-AREA.
+           05  WS-DYNALLOC-REQUEST      PIC X(255).
+           05  WS-DYNALLOC-RETURN-CODE  PIC S9(9) COMP VALUE ZERO.
+       77  WS-RECORDS-DUPLICATED        PIC 9(9) COMP VALUE ZERO.
+       77  WS-SOURCE-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           88  SOURCE-AT-EOF                VALUE 'Y'.
+       77  WS-TARGET-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           88  TARGET-AT-EOF                VALUE 'Y'.
+       01  WS-COMPARE-KEYS.
+           05  WS-COMPARE-SRC-KEY       PIC X(17).
+           05  WS-COMPARE-TGT-KEY       PIC X(17).
+       01  WS-COMPARE-COUNTS.
+           05  WS-MISSING-COUNT         PIC 9(9) COMP VALUE ZERO.
+           05  WS-EXTRA-COUNT           PIC 9(9) COMP VALUE ZERO.
+           05  WS-CHANGED-COUNT         PIC 9(9) COMP VALUE ZERO.
+           05  WS-MATCHED-COUNT         PIC 9(9) COMP VALUE ZERO.
+       01  WS-DISPLAY-COUNTS.
+           05  WS-DISPLAY-COUNT-1       PIC ZZZZZZZZ9.
+           05  WS-DISPLAY-COUNT-2       PIC ZZZZZZZZ9.
+           05  WS-DISPLAY-COUNT-3       PIC ZZZZZZZZ9.
+       77  WS-CKPT-STATUS               PIC X(2) VALUE SPACES.
+       77  WS-CKPT-RECORD-EXISTS-SWITCH PIC X(1) VALUE 'N'.
+           88  CKPT-RECORD-EXISTS           VALUE 'Y'.
+       77  WS-SYSIN-STATUS               PIC X(2) VALUE SPACES.
+       77  WS-SYSPRINT-STATUS            PIC X(2) VALUE SPACES.
+       77  WS-GEN-OFFSET                 PIC 9(4) VALUE ZERO.
+       77  WS-GEN-OFFSET-DISP            PIC ZZZ9.
+       77  WS-GENERATION-DSNAME          PIC X(44).
+       77  WS-GENERATIONS-PURGED         PIC 9(9) COMP VALUE ZERO.
+       77  WS-PURGE-DONE-SWITCH          PIC X(1) VALUE 'N'.
+           88  PURGE-DONE                    VALUE 'Y'.
+       77  WS-DELETE-STATUS-SWITCH       PIC X(1) VALUE 'N'.
+           88  DELETE-SUCCESSFUL             VALUE 'Y'.
+       77  WS-GENERATION-EXISTS-SWITCH   PIC X(1) VALUE 'N'.
+           88  GENERATION-EXISTS             VALUE 'Y'.
+       77  WS-GENERATION-CREATION-DATE   PIC X(8) VALUE SPACES.
+       77  WS-IDCAMS-RETURN-CODE         PIC S9(4) COMP VALUE ZERO.
+       77  WS-AUDIT-STATUS               PIC X(2) VALUE SPACES.
+       77  WS-ALLOC-SOURCE-DSNAME        PIC X(50).
+       77  WS-ALLOC-TARGET-DSNAME        PIC X(50).
+       77  WS-DRYRUN-SOURCE-SWITCH       PIC X(1) VALUE 'N'.
+           88  DRYRUN-SOURCE-FOUND           VALUE 'Y'.
+       77  WS-DRYRUN-TARGET-SWITCH       PIC X(1) VALUE 'N'.
+           88  DRYRUN-TARGET-AVAILABLE       VALUE 'Y'.
+       01  WS-CATALOG-INFO.
+           05  WS-CAT-DSNAME             PIC X(50).
+           05  WS-CAT-RECORD-LENGTH      PIC 9(5) VALUE ZERO.
+           05  WS-CAT-KEY-LENGTH         PIC 9(5) VALUE ZERO.
+           05  WS-CAT-KEY-OFFSET         PIC 9(5) VALUE ZERO.
+           05  WS-CAT-ORGANIZATION       PIC X(8) VALUE SPACES.
+           05  WS-CAT-EXISTS-SWITCH      PIC X(1) VALUE 'N'.
+               88  WS-CAT-EXISTS             VALUE 'Y'.
+       01  WS-SOURCE-CATALOG-INFO.
+           05  WS-SRC-CAT-RECORD-LENGTH  PIC 9(5) VALUE ZERO.
+           05  WS-SRC-CAT-KEY-LENGTH     PIC 9(5) VALUE ZERO.
+           05  WS-SRC-CAT-KEY-OFFSET     PIC 9(5) VALUE ZERO.
+           05  WS-SRC-CAT-ORGANIZATION   PIC X(8) VALUE SPACES.
+       77  WS-ATTRIBUTES-COMPATIBLE-SWITCH PIC X(1) VALUE 'Y'.
+           88  ATTRIBUTES-COMPATIBLE        VALUE 'Y'.
+       77  WS-CAT-SCAN-COUNT             PIC 9(4) COMP VALUE ZERO.
+       77  WS-CAT-SCAN-BEFORE            PIC X(133) VALUE SPACES.
+       77  WS-CAT-SCAN-AFTER             PIC X(133) VALUE SPACES.
+       77  WS-CAT-SCAN-TOKEN             PIC X(9) VALUE SPACES.
+       77  WS-OPEN-STATUS-SWITCH         PIC X(1) VALUE 'Y'.
+           88  OPEN-OK                       VALUE 'Y'.
+           88  OPEN-FAILED                   VALUE 'N'.
+       77  WS-CKPT-OPENED-SWITCH         PIC X(1) VALUE 'N'.
+           88  CKPT-FILE-OPENED              VALUE 'Y'.
+       77  WS-TARGET-OPENED-SWITCH       PIC X(1) VALUE 'N'.
+           88  DUPT-TARGET-FILE-OPENED       VALUE 'Y'.
+
+       Linkage Section.
+       COPY U.
+
+       Procedure DIVISION USING PARMS.
+
+           MOVE 0000 TO PARMS-RETURN-CODE.
+           MOVE ZERO TO PARMS-RECORDS-PROCESSED.
+           MOVE SPACES TO PARMS-MESSAGE.
+
+           IF PARMS-DRYRUN-YES
+               PERFORM 5000-DRYRUN-VALIDATE
+           ELSE
+               EVALUATE ACTION
+                   WHEN 'DUPLICAT'
+                       PERFORM 1000-DUPLICATE-DATASET
+                   WHEN 'COMPARE'
+                       PERFORM 2000-COMPARE-DATASETS
+                   WHEN 'PURGE'
+                       PERFORM 3000-PURGE-DATASET
+                   WHEN OTHER
+                       MOVE 0008 TO PARMS-RETURN-CODE
+                       STRING 'UNKNOWN ACTION: ' DELIMITED BY SIZE
+                               ACTION DELIMITED BY SIZE
+                           INTO PARMS-MESSAGE
+               END-EVALUATE
+           END-IF.
+
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       9000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE ACTION TO AUDIT-ACTION.
+           MOVE PARMS-SOURCE-DSNAME TO AUDIT-SOURCE-DSNAME.
+           MOVE PARMS-TARGET-DSNAME TO AUDIT-TARGET-DSNAME.
+           MOVE PARMS-RETURN-CODE TO AUDIT-RETURN-CODE.
+           MOVE PARMS-DRYRUN-SWITCH TO AUDIT-DRYRUN-SWITCH.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '00'
+               WRITE AUDIT-RECORD
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'TYU - AUDIT WRITE FAILED - STATUS: '
+                       WS-AUDIT-STATUS
+               END-IF
+           ELSE
+               DISPLAY 'TYU - AUDIT FILE OPEN FAILED - STATUS: '
+                   WS-AUDIT-STATUS
+           END-IF.
+           CLOSE AUDIT-FILE.
+
+       5000-DRYRUN-VALIDATE.
+           MOVE 'N' TO WS-DRYRUN-SOURCE-SWITCH.
+           MOVE 'N' TO WS-DRYRUN-TARGET-SWITCH.
+           MOVE ZERO TO PARMS-RECORDS-PROCESSED.
+
+           EVALUATE ACTION
+               WHEN 'DUPLICAT'
+               WHEN 'COMPARE'
+                   PERFORM 5200-DRYRUN-VALIDATE-SOURCE-TARGET
+               WHEN 'PURGE'
+                   PERFORM 5300-DRYRUN-VALIDATE-PURGE
+               WHEN OTHER
+                   MOVE 0008 TO PARMS-RETURN-CODE
+                   STRING 'UNKNOWN ACTION: ' DELIMITED BY SIZE
+                           ACTION DELIMITED BY SIZE
+                       INTO PARMS-MESSAGE
+           END-EVALUATE.
+
+           DISPLAY 'TYU - DRYRUN VALIDATION FOR ACTION ' ACTION.
+           DISPLAY 'TYU - ' PARMS-MESSAGE.
+
+       5200-DRYRUN-VALIDATE-SOURCE-TARGET.
+           PERFORM 1050-RESOLVE-GENERATION-NAMES.
+
+           STRING 'ALLOC DD(DDSRC) DSN(' DELIMITED BY SIZE
+                   WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+           IF WS-DYNALLOC-RETURN-CODE = ZERO
+               SET DRYRUN-SOURCE-FOUND TO TRUE
+               MOVE 'FREE DD(DDSRC)' TO WS-DYNALLOC-REQUEST
+               CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+                   RETURNING WS-DYNALLOC-RETURN-CODE
+           END-IF.
+
+      *    A SHR PROBE THAT SUCCEEDS MEANS THE TARGET ALREADY EXISTS.
+      *    RESTART NEEDS THAT TO RESUME, AND COMPARE ALWAYS OPENS THE
+      *    TARGET FOR INPUT AND NEVER CREATES IT, SO BOTH REQUIRE THE
+      *    TARGET TO BE FOUND. A FRESH (NON-RESTART) DUPLICAT
+      *    ALLOCATES THE TARGET NEW/REUSE, SO THE SLOT IS AVAILABLE
+      *    EITHER WAY.
+           STRING 'ALLOC DD(DDTGT) DSN(' DELIMITED BY SIZE
+                   WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+           IF WS-DYNALLOC-RETURN-CODE = ZERO
+               MOVE 'FREE DD(DDTGT)' TO WS-DYNALLOC-REQUEST
+               CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+                   RETURNING WS-DYNALLOC-RETURN-CODE
+               SET DRYRUN-TARGET-AVAILABLE TO TRUE
+           ELSE
+               IF PARMS-RESTART-YES OR ACTION = 'COMPARE'
+                   MOVE 'N' TO WS-DRYRUN-TARGET-SWITCH
+               ELSE
+                   SET DRYRUN-TARGET-AVAILABLE TO TRUE
+               END-IF
+           END-IF.
+
+           PERFORM 1070-VALIDATE-CATALOG-ATTRIBUTES.
+
+           IF DRYRUN-SOURCE-FOUND AND DRYRUN-TARGET-AVAILABLE
+                   AND ATTRIBUTES-COMPATIBLE
+               MOVE 0000 TO PARMS-RETURN-CODE
+               STRING 'DRYRUN - WOULD PERFORM ' DELIMITED BY SIZE
+                       ACTION DELIMITED BY SIZE
+                       ' SOURCE ' DELIMITED BY SIZE
+                       WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                       ' TARGET ' DELIMITED BY SIZE
+                       WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                   INTO PARMS-MESSAGE
+           ELSE
+               IF NOT ATTRIBUTES-COMPATIBLE
+      *            1070 ALREADY SET PARMS-RETURN-CODE/PARMS-MESSAGE
+      *            TO THE SPECIFIC CATALOG MISMATCH.
+                   CONTINUE
+               ELSE
+                   MOVE 0008 TO PARMS-RETURN-CODE
+                   IF NOT DRYRUN-SOURCE-FOUND
+                       STRING 'DRYRUN - SOURCE NOT FOUND: '
+                               DELIMITED BY SIZE
+                               WS-ALLOC-SOURCE-DSNAME
+                                   DELIMITED BY SPACE
+                           INTO PARMS-MESSAGE
+                   ELSE
+                       STRING
+                           'DRYRUN - TARGET NOT FOUND FOR '
+                               DELIMITED BY SIZE
+                               ACTION DELIMITED BY SIZE
+                               ': ' DELIMITED BY SIZE
+                               WS-ALLOC-TARGET-DSNAME
+                                   DELIMITED BY SPACE
+                           INTO PARMS-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY 'TYU - DRYRUN SOURCE DSN: ' WS-ALLOC-SOURCE-DSNAME
+               ' FOUND: ' WS-DRYRUN-SOURCE-SWITCH.
+           DISPLAY 'TYU - DRYRUN TARGET DSN: ' WS-ALLOC-TARGET-DSNAME
+               ' AVAILABLE: ' WS-DRYRUN-TARGET-SWITCH.
+
+       5300-DRYRUN-VALIDATE-PURGE.
+           IF PARMS-RETENTION-COUNT = 0 AND PARMS-RETENTION-DATE = SPACES
+               MOVE 0008 TO PARMS-RETURN-CODE
+               MOVE 'DRYRUN - PURGE REQUIRES A RETENTION COUNT OR DATE'
+                   TO PARMS-MESSAGE
+           ELSE
+               STRING 'ALLOC DD(DDTGT) DSN(' DELIMITED BY SIZE
+                       PARMS-TARGET-DSNAME DELIMITED BY SPACE
+                       ') SHR REUSE' DELIMITED BY SIZE
+                   INTO WS-DYNALLOC-REQUEST
+               CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+                   RETURNING WS-DYNALLOC-RETURN-CODE
+               IF WS-DYNALLOC-RETURN-CODE = ZERO
+                   SET DRYRUN-TARGET-AVAILABLE TO TRUE
+                   MOVE 'FREE DD(DDTGT)' TO WS-DYNALLOC-REQUEST
+                   CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+                       RETURNING WS-DYNALLOC-RETURN-CODE
+                   MOVE 0000 TO PARMS-RETURN-CODE
+                   STRING 'DRYRUN - WOULD PURGE GENERATIONS OF: '
+                           DELIMITED BY SIZE
+                           PARMS-TARGET-DSNAME DELIMITED BY SPACE
+                       INTO PARMS-MESSAGE
+               ELSE
+                   MOVE 0008 TO PARMS-RETURN-CODE
+                   STRING 'DRYRUN - PURGE TARGET GDG BASE NOT FOUND: '
+                           DELIMITED BY SIZE
+                           PARMS-TARGET-DSNAME DELIMITED BY SPACE
+                       INTO PARMS-MESSAGE
+               END-IF
+           END-IF.
+
+           DISPLAY 'TYU - DRYRUN PURGE TARGET GDG BASE: '
+               PARMS-TARGET-DSNAME ' AVAILABLE: '
+               WS-DRYRUN-TARGET-SWITCH.
+
+       1000-DUPLICATE-DATASET.
+           PERFORM 1050-RESOLVE-GENERATION-NAMES.
+           PERFORM 1100-ALLOCATE-SOURCE-TARGET.
+           PERFORM 1070-VALIDATE-CATALOG-ATTRIBUTES.
+
+           IF ATTRIBUTES-COMPATIBLE
+               MOVE ZERO TO WS-RECORDS-DUPLICATED
+               MOVE 'N' TO WS-SOURCE-EOF-SWITCH
+               MOVE 'N' TO WS-CKPT-RECORD-EXISTS-SWITCH
+               MOVE 'N' TO WS-CKPT-OPENED-SWITCH
+               MOVE 'N' TO WS-TARGET-OPENED-SWITCH
+               SET OPEN-OK TO TRUE
+
+               OPEN INPUT SOURCE-FILE
+               IF WS-SOURCE-STATUS NOT = '00'
+                   SET OPEN-FAILED TO TRUE
+                   STRING 'OPEN FAILED FOR SOURCE: ' DELIMITED BY SIZE
+                           WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                           ' STATUS: ' DELIMITED BY SIZE
+                           WS-SOURCE-STATUS DELIMITED BY SIZE
+                       INTO PARMS-MESSAGE
+               END-IF
+
+      *        THE TARGET AND CHECKPOINT FILES ARE ONLY OPENED WHEN
+      *        THE SOURCE OPEN SUCCEEDS - OPENING TARGET OUTPUT/REUSE
+      *        AHEAD OF A FAILED SOURCE OPEN WOULD EMPTY AN EXISTING
+      *        TARGET CLUSTER FOR NOTHING. WS-CKPT-OPENED-SWITCH AND
+      *        WS-TARGET-OPENED-SWITCH RECORD WHETHER THESE OPENS EVER
+      *        RAN AT ALL, SO THE CLOSES BELOW DO NOT CLOSE A FILE
+      *        WHOSE OPEN NEVER EXECUTED.
+               IF OPEN-OK
+                   OPEN I-O CHECKPOINT-FILE
+                   SET CKPT-FILE-OPENED TO TRUE
+                   IF WS-CKPT-STATUS NOT = '00'
+                       SET OPEN-FAILED TO TRUE
+                       STRING
+                           'OPEN FAILED FOR CHECKPOINT FILE - STATUS: '
+                               DELIMITED BY SIZE
+                               WS-CKPT-STATUS DELIMITED BY SIZE
+                           INTO PARMS-MESSAGE
+                   END-IF
+               END-IF
+
+               IF OPEN-OK
+                   IF PARMS-RESTART-YES
+                       OPEN I-O TARGET-FILE
+                   ELSE
+                       OPEN OUTPUT TARGET-FILE
+                   END-IF
+                   SET DUPT-TARGET-FILE-OPENED TO TRUE
+                   IF WS-TARGET-STATUS NOT = '00'
+                       SET OPEN-FAILED TO TRUE
+                       STRING 'OPEN FAILED FOR TARGET: '
+                               DELIMITED BY SIZE
+                               WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                               ' STATUS: ' DELIMITED BY SIZE
+                               WS-TARGET-STATUS DELIMITED BY SIZE
+                           INTO PARMS-MESSAGE
+                   END-IF
+               END-IF
+
+               IF OPEN-OK
+                   IF PARMS-RESTART-YES
+                       PERFORM 1150-RESUME-FROM-CHECKPOINT
+                       IF NOT CKPT-RECORD-EXISTS
+                           PERFORM 1200-READ-SOURCE-RECORD
+                       END-IF
+                   ELSE
+                       IF PARMS-LOW-KEY NOT = SPACES
+                           PERFORM 1160-START-FOR-KEY-RANGE
+                       END-IF
+                       PERFORM 1200-READ-SOURCE-RECORD
+                   END-IF
+
+                   PERFORM 1300-COPY-ONE-RECORD UNTIL SOURCE-AT-EOF
+
+                   MOVE PARMS-TARGET-DSNAME TO CKPT-DSNAME
+                   MOVE PARMS-LOW-KEY TO CKPT-RANGE-LOW-KEY
+                   DELETE CHECKPOINT-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+
+                   MOVE WS-RECORDS-DUPLICATED TO PARMS-RECORDS-PROCESSED
+                   STRING 'DUPLICAT COMPLETE - TARGET: '
+                           DELIMITED BY SIZE
+                           PARMS-TARGET-DSNAME DELIMITED BY SIZE
+                       INTO PARMS-MESSAGE
+
+                   DISPLAY 'TYU - DUPLICAT COMPLETE - RECORDS COPIED: '
+                       WS-RECORDS-DUPLICATED
+               ELSE
+                   MOVE 0008 TO PARMS-RETURN-CODE
+                   DISPLAY 'TYU - DUPLICAT FAILED - ' PARMS-MESSAGE
+               END-IF
+
+               CLOSE SOURCE-FILE
+               IF DUPT-TARGET-FILE-OPENED
+                   CLOSE TARGET-FILE
+               END-IF
+               IF CKPT-FILE-OPENED
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           ELSE
+               DISPLAY 'TYU - DUPLICAT SKIPPED - ' PARMS-MESSAGE
+           END-IF.
+
+       1050-RESOLVE-GENERATION-NAMES.
+           IF PARMS-SOURCE-GENERATION = SPACES
+               MOVE PARMS-SOURCE-DSNAME TO WS-ALLOC-SOURCE-DSNAME
+           ELSE
+               MOVE SPACES TO WS-ALLOC-SOURCE-DSNAME
+               STRING PARMS-SOURCE-DSNAME DELIMITED BY SPACE
+                       '(' DELIMITED BY SIZE
+                       PARMS-SOURCE-GENERATION DELIMITED BY SPACE
+                       ')' DELIMITED BY SIZE
+                   INTO WS-ALLOC-SOURCE-DSNAME
+           END-IF.
+
+           IF PARMS-TARGET-GENERATION = SPACES
+               MOVE PARMS-TARGET-DSNAME TO WS-ALLOC-TARGET-DSNAME
+           ELSE
+               MOVE SPACES TO WS-ALLOC-TARGET-DSNAME
+               STRING PARMS-TARGET-DSNAME DELIMITED BY SPACE
+                       '(' DELIMITED BY SIZE
+                       PARMS-TARGET-GENERATION DELIMITED BY SPACE
+                       ')' DELIMITED BY SIZE
+                   INTO WS-ALLOC-TARGET-DSNAME
+           END-IF.
+
+       1100-ALLOCATE-SOURCE-TARGET.
+           STRING 'ALLOC DD(DDSRC) DSN(' DELIMITED BY SIZE
+                   WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           IF PARMS-RESTART-YES
+               STRING 'ALLOC DD(DDTGT) DSN(' DELIMITED BY SIZE
+                       WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                       ') SHR REUSE' DELIMITED BY SIZE
+                   INTO WS-DYNALLOC-REQUEST
+           ELSE
+               STRING 'ALLOC DD(DDTGT) DSN(' DELIMITED BY SIZE
+                       WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                       ') NEW REUSE' DELIMITED BY SIZE
+                   INTO WS-DYNALLOC-REQUEST
+           END-IF.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+       1070-VALIDATE-CATALOG-ATTRIBUTES.
+           SET ATTRIBUTES-COMPATIBLE TO TRUE.
+
+           MOVE WS-ALLOC-SOURCE-DSNAME TO WS-CAT-DSNAME.
+           PERFORM 1075-GET-CATALOG-ATTRIBUTES.
+
+           IF NOT WS-CAT-EXISTS
+               MOVE 'N' TO WS-ATTRIBUTES-COMPATIBLE-SWITCH
+               MOVE 0012 TO PARMS-RETURN-CODE
+               STRING 'SOURCE NOT CATALOGED: ' DELIMITED BY SIZE
+                       WS-CAT-DSNAME DELIMITED BY SPACE
+                   INTO PARMS-MESSAGE
+           ELSE
+               MOVE WS-CAT-RECORD-LENGTH TO WS-SRC-CAT-RECORD-LENGTH
+               MOVE WS-CAT-KEY-LENGTH TO WS-SRC-CAT-KEY-LENGTH
+               MOVE WS-CAT-KEY-OFFSET TO WS-SRC-CAT-KEY-OFFSET
+               MOVE WS-CAT-ORGANIZATION TO WS-SRC-CAT-ORGANIZATION
+
+               MOVE WS-ALLOC-TARGET-DSNAME TO WS-CAT-DSNAME
+               PERFORM 1075-GET-CATALOG-ATTRIBUTES
+
+               IF WS-CAT-EXISTS
+                   IF WS-CAT-RECORD-LENGTH
+                           NOT = WS-SRC-CAT-RECORD-LENGTH
+                       OR WS-CAT-KEY-LENGTH
+                           NOT = WS-SRC-CAT-KEY-LENGTH
+                       OR WS-CAT-KEY-OFFSET
+                           NOT = WS-SRC-CAT-KEY-OFFSET
+                       OR WS-CAT-ORGANIZATION
+                           NOT = WS-SRC-CAT-ORGANIZATION
+                       MOVE 'N' TO WS-ATTRIBUTES-COMPATIBLE-SWITCH
+                       MOVE 0012 TO PARMS-RETURN-CODE
+                       MOVE
+                         'TARGET ATTRIBUTES INCOMPATIBLE WITH SOURCE'
+                           TO PARMS-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1075-GET-CATALOG-ATTRIBUTES.
+           MOVE 'N' TO WS-CAT-EXISTS-SWITCH.
+           MOVE ZERO TO WS-CAT-RECORD-LENGTH WS-CAT-KEY-LENGTH
+               WS-CAT-KEY-OFFSET.
+           MOVE SPACES TO WS-CAT-ORGANIZATION.
+
+           PERFORM 1076-BUILD-CATALOG-LISTCAT-SYSIN.
+
+           STRING 'ALLOC DD(DDAMSPRT) NEW DELETE REUSE '
+                   'SPACE(1,1) TRACKS LRECL(133) RECFM(F,B)'
+                   DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           CALL 'IDCAMS'.
+           MOVE RETURN-CODE TO WS-IDCAMS-RETURN-CODE.
+
+           IF WS-IDCAMS-RETURN-CODE < 8
+               SET WS-CAT-EXISTS TO TRUE
+               PERFORM 1077-READ-CATALOG-LISTCAT-OUTPUT
+           END-IF.
+
+           MOVE 'FREE DD(DDAMSIN) DELETE' TO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+           MOVE 'FREE DD(DDAMSPRT) DELETE' TO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+       1076-BUILD-CATALOG-LISTCAT-SYSIN.
+           STRING 'ALLOC DD(DDAMSIN) NEW DELETE REUSE '
+                   'SPACE(1,1) TRACKS LRECL(80) RECFM(F,B)'
+                   DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           OPEN OUTPUT IDCAMS-SYSIN.
+           IF WS-SYSIN-STATUS NOT = '00'
+               DISPLAY 'TYU - DDAMSIN OPEN FAILED - STATUS: '
+                   WS-SYSIN-STATUS
+           END-IF.
+           STRING ' LISTCAT ENTRY(' DELIMITED BY SIZE
+                   WS-CAT-DSNAME DELIMITED BY SPACE
+                   ') ALL' DELIMITED BY SIZE
+               INTO IDCAMS-SYSIN-RECORD.
+           WRITE IDCAMS-SYSIN-RECORD.
+           CLOSE IDCAMS-SYSIN.
+
+       1077-READ-CATALOG-LISTCAT-OUTPUT.
+           OPEN INPUT IDCAMS-SYSPRINT.
+           IF WS-SYSPRINT-STATUS NOT = '00'
+               DISPLAY 'TYU - DDAMSPRT OPEN FAILED - STATUS: '
+                   WS-SYSPRINT-STATUS
+           END-IF.
+           MOVE 'N' TO WS-TARGET-EOF-SWITCH.
+           PERFORM UNTIL TARGET-AT-EOF
+               READ IDCAMS-SYSPRINT
+                   AT END
+                       SET TARGET-AT-EOF TO TRUE
+                   NOT AT END
+                       MOVE ZERO TO WS-CAT-SCAN-COUNT
+                       INSPECT IDCAMS-SYSPRINT-RECORD TALLYING
+                           WS-CAT-SCAN-COUNT FOR ALL 'KEYLEN'
+                       IF WS-CAT-SCAN-COUNT > 0
+                           PERFORM 1078-EXTRACT-KEYLEN
+                       END-IF
+
+                       MOVE ZERO TO WS-CAT-SCAN-COUNT
+                       INSPECT IDCAMS-SYSPRINT-RECORD TALLYING
+                           WS-CAT-SCAN-COUNT FOR ALL 'RKP'
+                       IF WS-CAT-SCAN-COUNT > 0
+                           PERFORM 1079-EXTRACT-RKP
+                       END-IF
+
+                       MOVE ZERO TO WS-CAT-SCAN-COUNT
+                       INSPECT IDCAMS-SYSPRINT-RECORD TALLYING
+                           WS-CAT-SCAN-COUNT FOR ALL 'AVGLRECL'
+                       IF WS-CAT-SCAN-COUNT > 0
+                           PERFORM 1080-EXTRACT-AVGLRECL
+                       END-IF
+
+                       MOVE ZERO TO WS-CAT-SCAN-COUNT
+                       INSPECT IDCAMS-SYSPRINT-RECORD TALLYING
+                           WS-CAT-SCAN-COUNT FOR ALL 'INDEXED'
+                       IF WS-CAT-SCAN-COUNT > 0
+                           MOVE 'INDEXED' TO WS-CAT-ORGANIZATION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IDCAMS-SYSPRINT.
+
+       1078-EXTRACT-KEYLEN.
+           UNSTRING IDCAMS-SYSPRINT-RECORD DELIMITED BY 'KEYLEN'
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-AFTER
+           END-UNSTRING.
+           INSPECT WS-CAT-SCAN-AFTER REPLACING ALL '-' BY SPACE.
+      *    THE FIRST TOKEN AHEAD OF THE VALUE IS THE (EMPTY) TEXT
+      *    BEFORE THE LEADING RUN OF SPACES LEFT BY THE HYPHEN-TO-
+      *    SPACE REPLACEMENT ABOVE - THE VALUE ITSELF IS THE SECOND
+      *    TOKEN, NOT THE FIRST.
+           UNSTRING WS-CAT-SCAN-AFTER DELIMITED BY ALL SPACE
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-TOKEN
+           END-UNSTRING.
+           MOVE WS-CAT-SCAN-TOKEN TO WS-CAT-KEY-LENGTH.
+
+       1079-EXTRACT-RKP.
+           UNSTRING IDCAMS-SYSPRINT-RECORD DELIMITED BY 'RKP'
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-AFTER
+           END-UNSTRING.
+           INSPECT WS-CAT-SCAN-AFTER REPLACING ALL '-' BY SPACE.
+           UNSTRING WS-CAT-SCAN-AFTER DELIMITED BY ALL SPACE
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-TOKEN
+           END-UNSTRING.
+           MOVE WS-CAT-SCAN-TOKEN TO WS-CAT-KEY-OFFSET.
+
+       1080-EXTRACT-AVGLRECL.
+           UNSTRING IDCAMS-SYSPRINT-RECORD DELIMITED BY 'AVGLRECL'
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-AFTER
+           END-UNSTRING.
+           INSPECT WS-CAT-SCAN-AFTER REPLACING ALL '-' BY SPACE.
+           UNSTRING WS-CAT-SCAN-AFTER DELIMITED BY ALL SPACE
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-TOKEN
+           END-UNSTRING.
+           MOVE WS-CAT-SCAN-TOKEN TO WS-CAT-RECORD-LENGTH.
+
+       1150-RESUME-FROM-CHECKPOINT.
+           MOVE PARMS-TARGET-DSNAME TO CKPT-DSNAME.
+           MOVE PARMS-LOW-KEY TO CKPT-RANGE-LOW-KEY.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE LOW-VALUES TO CKPT-LAST-KEY
+               NOT INVALID KEY
+                   SET CKPT-RECORD-EXISTS TO TRUE
+           END-READ.
+
+           IF CKPT-RECORD-EXISTS
+               DISPLAY 'TYU - RESTARTING DUPLICAT AFTER KEY: '
+                   CKPT-LAST-KEY
+      *        SOURCE-FILE IS A KSDS - START DIRECTLY AT THE FIRST KEY
+      *        PAST THE CHECKPOINT INSTEAD OF RE-READING AND DISCARDING
+      *        EVERY RECORD FROM THE BEGINNING OF THE FILE.
+               MOVE CKPT-LAST-KEY TO SRC-KEY
+               START SOURCE-FILE KEY > SRC-KEY
+                   INVALID KEY
+                       SET SOURCE-AT-EOF TO TRUE
+               END-START
+               IF NOT SOURCE-AT-EOF
+                   PERFORM 1200-READ-SOURCE-RECORD
+               END-IF
+           ELSE
+               DISPLAY
+                   'TYU - RESTART REQUESTED BUT NO CHECKPOINT FOUND'
+               IF PARMS-LOW-KEY NOT = SPACES
+                   PERFORM 1160-START-FOR-KEY-RANGE
+               END-IF
+           END-IF.
+
+       1160-START-FOR-KEY-RANGE.
+           MOVE PARMS-LOW-KEY TO SRC-KEY.
+           START SOURCE-FILE KEY >= SRC-KEY
+               INVALID KEY
+                   SET SOURCE-AT-EOF TO TRUE
+           END-START.
+
+       1200-READ-SOURCE-RECORD.
+           READ SOURCE-FILE
+               AT END
+                   SET SOURCE-AT-EOF TO TRUE
+           END-READ.
+           IF NOT SOURCE-AT-EOF
+               IF PARMS-HIGH-KEY NOT = SPACES
+                       AND SRC-KEY > PARMS-HIGH-KEY
+                   SET SOURCE-AT-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       1300-COPY-ONE-RECORD.
+           MOVE SOURCE-RECORD TO TARGET-RECORD.
+           WRITE TARGET-RECORD.
+           ADD 1 TO WS-RECORDS-DUPLICATED.
+           PERFORM 1400-WRITE-CHECKPOINT.
+           PERFORM 1200-READ-SOURCE-RECORD.
+
+       1400-WRITE-CHECKPOINT.
+           MOVE PARMS-TARGET-DSNAME TO CKPT-DSNAME.
+           MOVE PARMS-LOW-KEY TO CKPT-RANGE-LOW-KEY.
+           MOVE SRC-KEY TO CKPT-LAST-KEY.
+           IF CKPT-RECORD-EXISTS
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE CHECKPOINT-RECORD
+                       SET CKPT-RECORD-EXISTS TO TRUE
+               END-REWRITE
+           ELSE
+               WRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       REWRITE CHECKPOINT-RECORD
+               END-WRITE
+               SET CKPT-RECORD-EXISTS TO TRUE
+           END-IF.
+
+       2000-COMPARE-DATASETS.
+           PERFORM 1050-RESOLVE-GENERATION-NAMES.
+           PERFORM 2100-ALLOCATE-FOR-COMPARE.
+           MOVE ZERO TO WS-MISSING-COUNT WS-EXTRA-COUNT
+               WS-CHANGED-COUNT WS-MATCHED-COUNT.
+           MOVE 'N' TO WS-SOURCE-EOF-SWITCH.
+           MOVE 'N' TO WS-TARGET-EOF-SWITCH.
+           SET OPEN-OK TO TRUE.
+
+           OPEN INPUT SOURCE-FILE.
+           IF WS-SOURCE-STATUS NOT = '00'
+               SET OPEN-FAILED TO TRUE
+               STRING 'OPEN FAILED FOR SOURCE: ' DELIMITED BY SIZE
+                       WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                       ' STATUS: ' DELIMITED BY SIZE
+                       WS-SOURCE-STATUS DELIMITED BY SIZE
+                   INTO PARMS-MESSAGE
+           END-IF.
+
+           OPEN INPUT TARGET-FILE.
+           IF WS-TARGET-STATUS NOT = '00'
+               SET OPEN-FAILED TO TRUE
+               STRING 'OPEN FAILED FOR TARGET: ' DELIMITED BY SIZE
+                       WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                       ' STATUS: ' DELIMITED BY SIZE
+                       WS-TARGET-STATUS DELIMITED BY SIZE
+                   INTO PARMS-MESSAGE
+           END-IF.
+
+           IF OPEN-OK
+               OPEN OUTPUT PRINT-FILE
+               IF WS-PRINT-STATUS NOT = '00'
+                   SET OPEN-FAILED TO TRUE
+                   STRING 'OPEN FAILED FOR PRINT FILE - STATUS: '
+                           DELIMITED BY SIZE
+                           WS-PRINT-STATUS DELIMITED BY SIZE
+                       INTO PARMS-MESSAGE
+               END-IF
+           END-IF.
+
+           IF OPEN-OK
+               STRING 'COMPARE - SOURCE: ' DELIMITED BY SIZE
+                       PARMS-SOURCE-DSNAME DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE PRINT-LINE
+               STRING 'COMPARE - TARGET: ' DELIMITED BY SIZE
+                       PARMS-TARGET-DSNAME DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE PRINT-LINE
+
+               PERFORM 2200-READ-SOURCE-FOR-COMPARE
+               PERFORM 2300-READ-TARGET-FOR-COMPARE
+               PERFORM 2400-COMPARE-ONE-PAIR
+                   UNTIL SOURCE-AT-EOF AND TARGET-AT-EOF
+
+               CLOSE PRINT-FILE
+
+               COMPUTE PARMS-RECORDS-PROCESSED =
+                   WS-MATCHED-COUNT + WS-MISSING-COUNT
+                   + WS-EXTRA-COUNT + WS-CHANGED-COUNT
+               IF WS-MISSING-COUNT = 0 AND WS-EXTRA-COUNT = 0
+                       AND WS-CHANGED-COUNT = 0
+                   MOVE 'COMPARE COMPLETE - NO DIFFERENCES FOUND'
+                       TO PARMS-MESSAGE
+               ELSE
+                   MOVE 0004 TO PARMS-RETURN-CODE
+                   MOVE WS-MISSING-COUNT TO WS-DISPLAY-COUNT-1
+                   MOVE WS-EXTRA-COUNT TO WS-DISPLAY-COUNT-2
+                   MOVE WS-CHANGED-COUNT TO WS-DISPLAY-COUNT-3
+                   STRING
+                       'COMPARE COMPLETE - DIFFS (MISS/EXTRA/CHG): '
+                           DELIMITED BY SIZE
+                           WS-DISPLAY-COUNT-1 DELIMITED BY SIZE
+                           '/' DELIMITED BY SIZE
+                           WS-DISPLAY-COUNT-2 DELIMITED BY SIZE
+                           '/' DELIMITED BY SIZE
+                           WS-DISPLAY-COUNT-3 DELIMITED BY SIZE
+                       INTO PARMS-MESSAGE
+               END-IF
+
+               DISPLAY 'TYU - COMPARE COMPLETE - MATCHED: '
+                   WS-MATCHED-COUNT ' MISSING: ' WS-MISSING-COUNT
+                   ' EXTRA: ' WS-EXTRA-COUNT ' CHANGED: '
+                   WS-CHANGED-COUNT
+           ELSE
+               MOVE 0008 TO PARMS-RETURN-CODE
+               DISPLAY 'TYU - COMPARE FAILED - ' PARMS-MESSAGE
+           END-IF.
+
+           CLOSE SOURCE-FILE.
+           CLOSE TARGET-FILE.
+
+       2100-ALLOCATE-FOR-COMPARE.
+           STRING 'ALLOC DD(DDSRC) DSN(' DELIMITED BY SIZE
+                   WS-ALLOC-SOURCE-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           STRING 'ALLOC DD(DDTGT) DSN(' DELIMITED BY SIZE
+                   WS-ALLOC-TARGET-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+       2200-READ-SOURCE-FOR-COMPARE.
+           READ SOURCE-FILE
+               AT END
+                   SET SOURCE-AT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-COMPARE-SRC-KEY
+               NOT AT END
+                   MOVE SRC-KEY TO WS-COMPARE-SRC-KEY
+           END-READ.
+
+       2300-READ-TARGET-FOR-COMPARE.
+           READ TARGET-FILE
+               AT END
+                   SET TARGET-AT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-COMPARE-TGT-KEY
+               NOT AT END
+                   MOVE TGT-KEY TO WS-COMPARE-TGT-KEY
+           END-READ.
+
+       2400-COMPARE-ONE-PAIR.
+           EVALUATE TRUE
+               WHEN WS-COMPARE-SRC-KEY < WS-COMPARE-TGT-KEY
+                   STRING 'MISSING IN TARGET - KEY: ' DELIMITED BY SIZE
+                           WS-COMPARE-SRC-KEY DELIMITED BY SIZE
+                       INTO PRINT-LINE
+                   WRITE PRINT-LINE
+                   ADD 1 TO WS-MISSING-COUNT
+                   PERFORM 2200-READ-SOURCE-FOR-COMPARE
+               WHEN WS-COMPARE-SRC-KEY > WS-COMPARE-TGT-KEY
+                   STRING 'EXTRA IN TARGET   - KEY: ' DELIMITED BY SIZE
+                           WS-COMPARE-TGT-KEY DELIMITED BY SIZE
+                       INTO PRINT-LINE
+                   WRITE PRINT-LINE
+                   ADD 1 TO WS-EXTRA-COUNT
+                   PERFORM 2300-READ-TARGET-FOR-COMPARE
+               WHEN SOURCE-RECORD = TARGET-RECORD
+                   ADD 1 TO WS-MATCHED-COUNT
+                   PERFORM 2200-READ-SOURCE-FOR-COMPARE
+                   PERFORM 2300-READ-TARGET-FOR-COMPARE
+               WHEN OTHER
+                   STRING 'CHANGED RECORD    - KEY: ' DELIMITED BY SIZE
+                           WS-COMPARE-SRC-KEY DELIMITED BY SIZE
+                       INTO PRINT-LINE
+                   WRITE PRINT-LINE
+                   ADD 1 TO WS-CHANGED-COUNT
+                   PERFORM 2200-READ-SOURCE-FOR-COMPARE
+                   PERFORM 2300-READ-TARGET-FOR-COMPARE
+           END-EVALUATE.
+
+       3000-PURGE-DATASET.
+           MOVE ZERO TO WS-GENERATIONS-PURGED.
+           MOVE 'N' TO WS-PURGE-DONE-SWITCH.
+
+           EVALUATE TRUE
+               WHEN PARMS-RETENTION-COUNT > 0
+                   PERFORM 3200-PURGE-BY-COUNT
+               WHEN PARMS-RETENTION-DATE NOT = SPACES
+                   PERFORM 3300-PURGE-BY-DATE
+               WHEN OTHER
+                   MOVE 0008 TO PARMS-RETURN-CODE
+                   MOVE 'PURGE REQUIRES A RETENTION COUNT OR DATE'
+                       TO PARMS-MESSAGE
+           END-EVALUATE.
+
+           IF NOT PARMS-RC-ERROR
+               MOVE WS-GENERATIONS-PURGED TO PARMS-RECORDS-PROCESSED
+               MOVE WS-GENERATIONS-PURGED TO WS-DISPLAY-COUNT-1
+               STRING 'PURGE COMPLETE - GENERATIONS SCRATCHED: '
+                       DELIMITED BY SIZE
+                       WS-DISPLAY-COUNT-1 DELIMITED BY SIZE
+                   INTO PARMS-MESSAGE
+           END-IF.
+
+           DISPLAY 'TYU - PURGE COMPLETE - GENERATIONS SCRATCHED: '
+               WS-GENERATIONS-PURGED.
+
+       3200-PURGE-BY-COUNT.
+      *    EVERY SUCCESSFUL SCRATCH SHIFTS ALL OLDER GENERATIONS ONE
+      *    RELATIVE NUMBER TOWARD ZERO, SO THE NEXT GENERATION TO
+      *    PURGE IS ALWAYS BACK AT THE SAME OFFSET, NOT THE NEXT ONE.
+           COMPUTE WS-GEN-OFFSET = PARMS-RETENTION-COUNT + 1.
+           PERFORM UNTIL PURGE-DONE
+               PERFORM 3210-BUILD-GENERATION-NAME
+               PERFORM 3220-DELETE-ONE-GENERATION
+               IF NOT GENERATION-EXISTS
+                   SET PURGE-DONE TO TRUE
+               ELSE
+                   IF DELETE-SUCCESSFUL
+                       ADD 1 TO WS-GENERATIONS-PURGED
+                   ELSE
+                       SET PURGE-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3210-BUILD-GENERATION-NAME.
+           MOVE WS-GEN-OFFSET TO WS-GEN-OFFSET-DISP.
+           MOVE SPACES TO WS-GENERATION-DSNAME.
+           STRING PARMS-TARGET-DSNAME DELIMITED BY SPACE
+                   '(-' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-GEN-OFFSET-DISP) DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+               INTO WS-GENERATION-DSNAME.
+
+       3220-DELETE-ONE-GENERATION.
+           MOVE 'N' TO WS-DELETE-STATUS-SWITCH.
+           MOVE 'N' TO WS-GENERATION-EXISTS-SWITCH.
+           STRING 'ALLOC DD(DDPURGE) DSN(' DELIMITED BY SIZE
+                   WS-GENERATION-DSNAME DELIMITED BY SPACE
+                   ') SHR REUSE' DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           IF WS-DYNALLOC-RETURN-CODE = ZERO
+               SET GENERATION-EXISTS TO TRUE
+               MOVE 'FREE DD(DDPURGE) DELETE' TO WS-DYNALLOC-REQUEST
+               CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+                   RETURNING WS-DYNALLOC-RETURN-CODE
+               IF WS-DYNALLOC-RETURN-CODE = ZERO
+                   SET DELETE-SUCCESSFUL TO TRUE
+                   DISPLAY 'TYU - PURGED GENERATION: '
+                       WS-GENERATION-DSNAME
+               ELSE
+                   DISPLAY
+                       'TYU - FREE/DELETE FAILED FOR GENERATION: '
+                       WS-GENERATION-DSNAME ' RC: '
+                       WS-DYNALLOC-RETURN-CODE
+               END-IF
+           END-IF.
+
+       3300-PURGE-BY-DATE.
+      *    CREATION DATES DECREASE MONOTONICALLY AS THE OFFSET GROWS,
+      *    SO A RECENT GENERATION AT A SMALL OFFSET DOES NOT MEAN THE
+      *    OLDER ONES FURTHER BACK ARE ALSO TOO RECENT TO PURGE - WALK
+      *    EVERY GENERATION UNTIL NONE IS LEFT, DELETING WHEREVER THE
+      *    DATE CHECK PASSES, RATHER THAN STOPPING AT THE FIRST ONE
+      *    THAT DOES NOT QUALIFY. A SUCCESSFUL DELETE SHIFTS EVERY
+      *    OLDER GENERATION DOWN ONE, SO THE OFFSET IS ONLY ADVANCED
+      *    WHEN THE CURRENT ONE WAS NOT DELETED.
+           MOVE 1 TO WS-GEN-OFFSET.
+           PERFORM UNTIL PURGE-DONE
+               PERFORM 3210-BUILD-GENERATION-NAME
+               PERFORM 3310-GET-GENERATION-CREATION-DATE
+               IF NOT GENERATION-EXISTS
+                   SET PURGE-DONE TO TRUE
+               ELSE
+                   IF WS-GENERATION-CREATION-DATE <
+                           PARMS-RETENTION-DATE
+                       PERFORM 3220-DELETE-ONE-GENERATION
+                       IF DELETE-SUCCESSFUL
+                           ADD 1 TO WS-GENERATIONS-PURGED
+                       ELSE
+                           ADD 1 TO WS-GEN-OFFSET
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-GEN-OFFSET
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3310-GET-GENERATION-CREATION-DATE.
+           MOVE 'N' TO WS-GENERATION-EXISTS-SWITCH.
+           MOVE SPACES TO WS-GENERATION-CREATION-DATE.
+
+           PERFORM 3320-BUILD-LISTCAT-SYSIN.
+
+           STRING 'ALLOC DD(DDAMSPRT) NEW DELETE REUSE '
+                   'SPACE(1,1) TRACKS LRECL(133) RECFM(F,B)'
+                   DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           CALL 'IDCAMS'.
+           MOVE RETURN-CODE TO WS-IDCAMS-RETURN-CODE.
+
+           IF WS-IDCAMS-RETURN-CODE < 8
+               SET GENERATION-EXISTS TO TRUE
+               PERFORM 3330-READ-LISTCAT-OUTPUT
+           END-IF.
+
+           MOVE 'FREE DD(DDAMSIN) DELETE' TO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+           MOVE 'FREE DD(DDAMSPRT) DELETE' TO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+       3320-BUILD-LISTCAT-SYSIN.
+           STRING 'ALLOC DD(DDAMSIN) NEW DELETE REUSE '
+                   'SPACE(1,1) TRACKS LRECL(80) RECFM(F,B)'
+                   DELIMITED BY SIZE
+               INTO WS-DYNALLOC-REQUEST.
+           CALL 'BPXWDYN' USING WS-DYNALLOC-REQUEST
+               RETURNING WS-DYNALLOC-RETURN-CODE.
+
+           OPEN OUTPUT IDCAMS-SYSIN.
+           IF WS-SYSIN-STATUS NOT = '00'
+               DISPLAY 'TYU - DDAMSIN OPEN FAILED - STATUS: '
+                   WS-SYSIN-STATUS
+           END-IF.
+           STRING ' LISTCAT ENTRY(' DELIMITED BY SIZE
+                   WS-GENERATION-DSNAME DELIMITED BY SPACE
+                   ') ALL' DELIMITED BY SIZE
+               INTO IDCAMS-SYSIN-RECORD.
+           WRITE IDCAMS-SYSIN-RECORD.
+           CLOSE IDCAMS-SYSIN.
+
+       3330-READ-LISTCAT-OUTPUT.
+           OPEN INPUT IDCAMS-SYSPRINT.
+           IF WS-SYSPRINT-STATUS NOT = '00'
+               DISPLAY 'TYU - DDAMSPRT OPEN FAILED - STATUS: '
+                   WS-SYSPRINT-STATUS
+           END-IF.
+           MOVE 'N' TO WS-SOURCE-EOF-SWITCH.
+           PERFORM UNTIL SOURCE-AT-EOF
+               READ IDCAMS-SYSPRINT
+                   AT END
+                       SET SOURCE-AT-EOF TO TRUE
+                   NOT AT END
+                       MOVE ZERO TO WS-CAT-SCAN-COUNT
+                       INSPECT IDCAMS-SYSPRINT-RECORD TALLYING
+                           WS-CAT-SCAN-COUNT FOR ALL 'CREATION'
+                       IF WS-CAT-SCAN-COUNT > 0
+                           PERFORM 3340-EXTRACT-CREATION-DATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IDCAMS-SYSPRINT.
+
+       3340-EXTRACT-CREATION-DATE.
+           UNSTRING IDCAMS-SYSPRINT-RECORD DELIMITED BY 'CREATION'
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-AFTER
+           END-UNSTRING.
+           INSPECT WS-CAT-SCAN-AFTER REPLACING ALL '-' BY SPACE.
+           UNSTRING WS-CAT-SCAN-AFTER DELIMITED BY ALL SPACE
+               INTO WS-CAT-SCAN-BEFORE WS-CAT-SCAN-TOKEN
+           END-UNSTRING.
+           MOVE WS-CAT-SCAN-TOKEN TO WS-GENERATION-CREATION-DATE.
+
+       End program TYU.
