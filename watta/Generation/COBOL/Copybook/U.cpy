@@ -0,0 +1,67 @@
+      *********************** U ***********************************
+      *                                                             *
+      *   COPYBOOK NAME = U                                         *
+      *                                                             *
+      *   DESCRIPTIVE NAME = PARAMETER AREA PASSED BETWEEN THE      *
+      *      BATCH DATASET DRIVER (TYT) AND THE GENERATED VSAM/QSAM *
+      *      BATCH OPERATIONS PROGRAM (TYU).                        *
+      *                                                             *
+      *   NOTES = ACTION SELECTS THE OPERATION TYU PERFORMS.        *
+      *      SOURCE/TARGET DSNAME MAY BE A GDG RELATIVE GENERATION  *
+      *      REFERENCE (E.G. +1, 0, -1) IN ADDITION TO AN ABSOLUTE  *
+      *      DATASET NAME.                                          *
+      *                                                             *
+      *   CHANGE-ACTIVITY =                                         *
+      *      2026-08-08  INITIAL VERSION.                           *
+      *      2026-08-08  ADDED RETURN-CODE/RECORDS-PROCESSED/       *
+      *                  MESSAGE SO TYU CAN REPORT COMPLETION       *
+      *                  STATUS BACK TO TYT.                        *
+      *      2026-08-08  ADDED PARMS-RESTART-SWITCH SO TYU CAN      *
+      *                  RESUME A DUPLICAT ACTION FROM ITS LAST     *
+      *                  CHECKPOINTED KEY.                          *
+      *      2026-08-08  ADDED RETENTION COUNT/DATE FOR THE PURGE   *
+      *                  ACTION. PARMS-RETENTION-DATE IS IN THE     *
+      *                  SAME CCYY.DDD JULIAN FORM IDCAMS LISTCAT   *
+      *                  REPORTS FOR CREATION, SO NO GREGORIAN/     *
+      *                  JULIAN CONVERSION IS NEEDED TO COMPARE IT  *
+      *                  AGAINST A CATALOG ENTRY'S CREATION DATE.   *
+      *      2026-08-08  ADDED SOURCE/TARGET-GENERATION SO A GDG    *
+      *                  RELATIVE GENERATION (+1, 0, -1) CAN BE     *
+      *                  SUPPLIED SEPARATELY FROM THE GDG BASE      *
+      *                  NAME; TYU QUALIFIES THE BASE NAME WITH IT  *
+      *                  BEFORE DYNAMICALLY ALLOCATING THE DATASET. *
+      *                  A DSNAME FIELD MAY ALSO CARRY THE (+1)     *
+      *                  QUALIFIER ITSELF WHEN NO GENERATION VALUE  *
+      *                  IS GIVEN.                                  *
+      *      2026-08-08  ADDED PARMS-DRYRUN-SWITCH SO TYU CAN       *
+      *                  VALIDATE SOURCE/TARGET AVAILABILITY AND    *
+      *                  LOG WHAT AN ACTION WOULD DO WITHOUT        *
+      *                  OPENING ANY FILE FOR OUTPUT.                *
+      *      2026-08-08  ADDED PARMS-LOW-KEY/HIGH-KEY SO A DUPLICAT *
+      *                  CAN BE LIMITED TO ONE KEY RANGE, LETTING   *
+      *                  TYT SPLIT A LARGE DATASET ACROSS SEVERAL   *
+      *                  CALLS TO TYU.                               *
+      *                                                             *
+      *********************** U ***********************************
+       01  PARMS.
+           05  ACTION                      PIC X(8).
+           05  PARMS-SOURCE-DSNAME         PIC X(44).
+           05  PARMS-TARGET-DSNAME         PIC X(44).
+           05  PARMS-RETURN-CODE           PIC 9(4).
+               88  PARMS-RC-NORMAL             VALUE 0000.
+               88  PARMS-RC-WARNING            VALUE 0004.
+               88  PARMS-RC-ERROR               VALUE 0008 THRU 9999.
+           05  PARMS-RECORDS-PROCESSED     PIC 9(9).
+           05  PARMS-MESSAGE               PIC X(80).
+           05  PARMS-RESTART-SWITCH        PIC X(1).
+               88  PARMS-RESTART-YES           VALUE 'Y'.
+               88  PARMS-RESTART-NO            VALUE 'N' ' '.
+           05  PARMS-RETENTION-COUNT       PIC 9(4).
+           05  PARMS-RETENTION-DATE        PIC X(8).
+           05  PARMS-SOURCE-GENERATION     PIC X(4).
+           05  PARMS-TARGET-GENERATION     PIC X(4).
+           05  PARMS-DRYRUN-SWITCH         PIC X(1).
+               88  PARMS-DRYRUN-YES            VALUE 'Y'.
+               88  PARMS-DRYRUN-NO             VALUE 'N' ' '.
+           05  PARMS-LOW-KEY               PIC X(17).
+           05  PARMS-HIGH-KEY              PIC X(17).
