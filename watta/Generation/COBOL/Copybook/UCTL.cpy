@@ -0,0 +1,34 @@
+      *********************** UCTL ********************************
+      *                                                             *
+      *   COPYBOOK NAME = UCTL                                      *
+      *                                                             *
+      *   DESCRIPTIVE NAME = RECORD LAYOUT FOR THE TYT ACTION       *
+      *      CONTROL FILE (DDNAME DDCTL). ONE RECORD DRIVES ONE     *
+      *      CALL TO TYU.                                           *
+      *                                                             *
+      *   CHANGE-ACTIVITY =                                         *
+      *      2026-08-08  INITIAL VERSION.                           *
+      *      2026-08-08  ADDED CTL-RESTART-SWITCH SO A CONTROL      *
+      *                  RECORD CAN REQUEST A RESTARTED DUPLICAT.   *
+      *      2026-08-08  ADDED CTL-RETENTION-COUNT/DATE FOR PURGE.  *
+      *      2026-08-08  ADDED CTL-SOURCE/TARGET-GENERATION FOR     *
+      *                  GDG RELATIVE GENERATION PROCESSING.        *
+      *      2026-08-08  ADDED CTL-DRYRUN-SWITCH FOR VALIDATE-ONLY  *
+      *                  CONTROL RECORDS.                           *
+      *      2026-08-08  ADDED CTL-LOW-KEY/HIGH-KEY - ONE CONTROL   *
+      *                  RECORD PER KEY RANGE DRIVES ONE TYU CALL   *
+      *                  PER RANGE FOR A SPLIT DUPLICAT.            *
+      *                                                             *
+      *********************** UCTL ********************************
+       01  CONTROL-RECORD.
+           05  CTL-ACTION                  PIC X(8).
+           05  CTL-SOURCE-DSNAME           PIC X(44).
+           05  CTL-TARGET-DSNAME           PIC X(44).
+           05  CTL-RESTART-SWITCH          PIC X(1).
+           05  CTL-RETENTION-COUNT         PIC 9(4).
+           05  CTL-RETENTION-DATE          PIC X(8).
+           05  CTL-SOURCE-GENERATION       PIC X(4).
+           05  CTL-TARGET-GENERATION       PIC X(4).
+           05  CTL-DRYRUN-SWITCH           PIC X(1).
+           05  CTL-LOW-KEY                 PIC X(17).
+           05  CTL-HIGH-KEY                PIC X(17).
